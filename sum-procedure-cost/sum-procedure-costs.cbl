@@ -1,16 +1,24 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUMPROCEDURECOSTS.
 
-      * SSN First name Last name
-      * AB1 Date Cost
-      * P34 Date Cost
-      * SSN First name Last name
-      * AB1 Date Cost
-      * P34 Date Cost
+      * SSN RecSeq First name Last name
+      * SSN RecSeq AB1 Date Cost
+      * SSN RecSeq P34 Date Cost
+      * SSN RecSeq First name Last name
+      * SSN RecSeq AB1 Date Cost
+      * SSN RecSeq P34 Date Cost
       * Ex:
-      * H1234567890Cohn      Michael
-      * PAB1202412230002345
-      * PP34202412240010550
+      * H12345678900Cohn      Michael
+      * P12345678901AB1202412230002345
+      * P12345678902P34202412240010550
+      *
+      * File reorganized to ORGANIZATION INDEXED, keyed on SSN +
+      * RecSeq (the H header record is always RecSeq 00; the P
+      * procedure records for that patient carry the same SSN and
+      * are numbered 01, 02, ... so every physical record has a
+      * unique key while still grouping by patient). This allows a
+      * direct READ/START by SSN for the ad hoc lookup mode and a
+      * direct START for RESTART FROM processing.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -21,6 +29,42 @@
        FILE-CONTROL.
            SELECT PatientProceduresFile
            ASSIGN TO 'patient-procedures.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RecordKeyArea.
+
+           SELECT PatientSummaryReport
+           ASSIGN DYNAMIC WS-ReportFileName
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ExceptionsFile
+           ASSIGN TO 'exceptions.log'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ProcedureCodeFile
+           ASSIGN TO 'procedure-codes.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RestartFile
+           ASSIGN TO 'restart.ckp'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ClaimExtractFile
+           ASSIGN TO 'claim-extract.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PatientMasterFile
+           ASSIGN TO 'patient-master.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS PM-SSN.
+
+           SELECT PatientMismatchReport
+           ASSIGN TO 'patient-mismatches.log'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AuditLogFile
+           ASSIGN TO 'audit.log'
            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -31,13 +75,17 @@
            02 RecordDType   PIC X.
                88 PatientRecordType    VALUE "H".
                88 ProcedureRecordType  VALUE "P".
-           02 SSN          PIC 9(9).
+           02 RecordKeyArea.
+               03 SSN          PIC 9(9).
+               03 RecSeq       PIC 9(2).
            02 Patient.
                05 LastName     PIC X(20).
                05 FirstName    PIC X(15).
-       
+
        01 ProcedureRecord.
            02 RecordType PIC X.
+           02 PSSN              PIC 9(9).
+           02 PRecSeq           PIC 9(2).
            02 ProcedureCode    PIC X(3).
            02 DateOfTreatment.
                05 Year PIC 9(4).
@@ -45,50 +93,533 @@
                05 TDay PIC 9(2).
            02 Cost     PIC 9(5)V99.
 
+       FD PatientSummaryReport.
+       01 PatientSummaryLine       PIC X(80).
+
+       FD ExceptionsFile.
+       01 ExceptionLine            PIC X(80).
+
+       FD ProcedureCodeFile.
+       01 ProcedureCodeRecord.
+           88 EndOfProcCodeFile    VALUE HIGH-VALUES.
+           02 PCF-Code             PIC X(3).
+           02 PCF-Description      PIC X(20).
+           02 PCF-StandardFee      PIC 9(5)V99.
+
+       FD RestartFile.
+       01 RestartRecord.
+           02 RS-LastSSN           PIC X(9).
+           02 FILLER               PIC X(1) VALUE SPACES.
+           02 RS-PatientCount      PIC 9(7).
+
+       FD ClaimExtractFile.
+       01 ClaimExtractRecord.
+           02 CE-SSN               PIC X(9).
+           02 CE-LastName          PIC X(20).
+           02 CE-FirstName         PIC X(15).
+           02 CE-ProcedureCode     PIC X(3).
+           02 CE-DateOfTreatment.
+               05 CE-Year          PIC 9(4).
+               05 CE-Month         PIC 9(2).
+               05 CE-Day           PIC 9(2).
+           02 CE-Cost               PIC 9(5)V99.
+
+       FD PatientMasterFile.
+       01 PatientMasterRecord.
+           02 PM-SSN                PIC X(9).
+           02 PM-LastName           PIC X(20).
+           02 PM-FirstName          PIC X(15).
+
+       FD PatientMismatchReport.
+       01 MismatchLine             PIC X(80).
+
+       FD AuditLogFile.
+       01 AuditLine                PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  WS-Summary.
            05 WS-SSN           PIC X(9) VALUE ZEROES.
            05 WS-Patient.
-               10 WS-FirstName PIC X(15).
                10 WS-LastName  PIC X(20).
+               10 WS-FirstName PIC X(15).
            05 WS-TotalCost     PIC 9(5)V99 VALUE ZEROES.
        01  PrintTotal          PIC $$$$$,$$9.99.
 
+       01  WS-CurrentDate.
+           05 WS-CurrYear      PIC 9(4).
+           05 WS-CurrMonth     PIC 9(2).
+           05 WS-CurrDay       PIC 9(2).
+       01  WS-ReportFileName   PIC X(30) VALUE SPACES.
+
+       01  WS-ReportLines.
+           05 WS-ReportHeader.
+               10 FILLER PIC X(12) VALUE "SSN      ".
+               10 FILLER PIC X(35) VALUE "PATIENT NAME".
+               10 FILLER PIC X(15) VALUE "TOTAL COST".
+           05 WS-ReportDetail.
+               10 WS-RD-SSN       PIC X(12).
+               10 WS-RD-Patient   PIC X(35).
+               10 WS-RD-Total     PIC $$$$$,$$9.99.
+           05 WS-ReportTrailer.
+               10 FILLER PIC X(20) VALUE "GRAND TOTAL:".
+               10 WS-RT-GrandTotal PIC $$$,$$$,$$9.99.
+
+       01  WS-GrandTotal        PIC 9(7)V99 VALUE ZEROES.
+
+       01  WS-ProcTable.
+           05 WS-ProcEntry OCCURS 20 TIMES.
+               10 WS-PT-Code        PIC X(3).
+               10 WS-PT-Amount      PIC 9(5)V99.
+               10 WS-PT-Description PIC X(20).
+
+       01  WS-ProcCodeRefTable.
+           05 WS-PCR-Entry OCCURS 50 TIMES.
+               10 WS-PCR-Code         PIC X(3).
+               10 WS-PCR-Description  PIC X(20).
+               10 WS-PCR-StandardFee  PIC 9(5)V99.
+       01  WS-PCR-Count             PIC 9(2) VALUE ZEROES.
+       01  WS-PCR-Idx               PIC 9(2) COMP.
+       01  WS-PCR-MatchIdx          PIC 9(2) COMP.
+       01  WS-PCR-Switch            PIC X VALUE "N".
+           88 ProcCodeRefFound      VALUE "Y".
+           88 ProcCodeRefNotFound   VALUE "N".
+       01  WS-ProcCount            PIC 9(2) VALUE ZEROES.
+       01  WS-PT-Idx               PIC 9(2) COMP.
+       01  WS-PT-MatchIdx          PIC 9(2) COMP.
+       01  WS-PT-Switch            PIC X VALUE "N".
+           88 ProcCodeFound        VALUE "Y".
+           88 ProcCodeNotFound     VALUE "N".
+
+       01  WS-ReportProcLine.
+           10 FILLER              PIC X(7) VALUE SPACES.
+           10 WS-RP-Code          PIC X(3).
+           10 FILLER              PIC X(2) VALUE SPACES.
+           10 WS-RP-Description   PIC X(20).
+           10 WS-RP-Amount        PIC $$$$$,$$9.99.
+
+       01  WS-ValidPatient         PIC X VALUE "Y".
+           88 ValidPatient         VALUE "Y".
+           88 InvalidPatient       VALUE "N".
+       01  WS-ValidRecord          PIC X VALUE "Y".
+           88 ValidRecord          VALUE "Y".
+           88 InvalidRecord        VALUE "N".
+       01  WS-ExceptionReason      PIC X(40).
+       01  WS-ExceptionDetail.
+           05 FILLER               PIC X(4) VALUE "SSN=".
+           05 WS-EX-SSN            PIC X(9).
+           05 FILLER               PIC X(9) VALUE " REASON: ".
+           05 WS-EX-Reason         PIC X(40).
+
+       01  WS-PeriodParm.
+           05 WS-ParmYear           PIC 9(4).
+           05 WS-ParmMonth          PIC 9(2).
+       01  WS-PeriodSwitch          PIC X VALUE "N".
+           88 PeriodFilterActive    VALUE "Y".
+           88 PeriodFilterInactive  VALUE "N".
+       01  WS-PeriodTestSwitch      PIC X VALUE "Y".
+           88 TestInPeriod          VALUE "Y".
+           88 TestNotInPeriod       VALUE "N".
+
+       01  WS-RestartFromSSN        PIC X(9) VALUE SPACES.
+       01  WS-RestartSwitch         PIC X VALUE "N".
+           88 RestartRequested      VALUE "Y".
+           88 NoRestartRequested    VALUE "N".
+
+       01  WS-PatientCounter        PIC 9(7) COMP VALUE ZEROES.
+       01  WS-CheckpointInterval    PIC 9(5) VALUE 1000.
+       01  WS-CheckpointQuotient    PIC 9(7) COMP.
+       01  WS-CheckpointRemainder   PIC 9(5) COMP.
+
+       01  WS-MasterSwitch          PIC X VALUE "N".
+           88 MasterRecordFound     VALUE "Y".
+           88 MasterRecordNotFound  VALUE "N".
+       01  WS-MismatchDetail.
+           05 FILLER                PIC X(4) VALUE "SSN=".
+           05 WS-MM-SSN             PIC X(9).
+           05 FILLER                PIC X(9) VALUE " REASON: ".
+           05 WS-MM-Reason          PIC X(40).
+
+       01  WS-RunMode               PIC X VALUE "B".
+           88 BatchMode             VALUE "B".
+           88 LookupMode            VALUE "L".
+       01  WS-LookupSSN             PIC 9(9) VALUE ZEROES.
+
+       01  WS-ProcedureCounter      PIC 9(7) COMP VALUE ZEROES.
+       01  WS-AuditTrailer.
+           05 FILLER                PIC X(10) VALUE "RUN DATE: ".
+           05 WS-AUD-Date           PIC 9(8).
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(10) VALUE "PATIENTS: ".
+           05 WS-AUD-PatientCount   PIC ZZZZZZ9.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(12) VALUE "PROCEDURES: ".
+           05 WS-AUD-ProcCount      PIC ZZZZZZ9.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 FILLER                PIC X(13) VALUE "GRAND TOTAL: ".
+           05 WS-AUD-GrandTotal     PIC $$$,$$$,$$9.99.
+
        PROCEDURE DIVISION.
        Main.
+           ACCEPT WS-CurrentDate FROM DATE YYYYMMDD.
+           PERFORM AcceptRunMode.
+           IF LookupMode
+               PERFORM RunLookupMode
+           ELSE
+               PERFORM RunBatchMode
+           END-IF.
+
+       AcceptRunMode.
+           MOVE "B" TO WS-RunMode.
+           ACCEPT WS-RunMode FROM SYSIN.
+           IF WS-RunMode NOT = "L"
+               MOVE "B" TO WS-RunMode
+           END-IF.
+
+       RunLookupMode.
+           MOVE ZEROES TO WS-LookupSSN.
+           ACCEPT WS-LookupSSN FROM SYSIN.
            OPEN INPUT PatientProceduresFile.
+           OPEN INPUT ProcedureCodeFile.
+           PERFORM LoadProcedureCodes.
+           CLOSE ProcedureCodeFile.
+           PERFORM LookUpPatient.
+           CLOSE PatientProceduresFile.
+           STOP RUN.
+
+       RunBatchMode.
+           STRING "PATIENT-SUMMARY-" WS-CurrentDate ".TXT"
+               DELIMITED BY SIZE INTO WS-ReportFileName.
+           PERFORM AcceptPeriodParm.
+           PERFORM AcceptRestartParm.
+
+           OPEN INPUT ProcedureCodeFile.
+           PERFORM LoadProcedureCodes.
+           CLOSE ProcedureCodeFile.
+
+           OPEN INPUT PatientProceduresFile.
+           OPEN OUTPUT PatientSummaryReport.
+           OPEN OUTPUT ExceptionsFile.
+           OPEN OUTPUT RestartFile.
+           OPEN OUTPUT ClaimExtractFile.
+           OPEN INPUT PatientMasterFile.
+           OPEN OUTPUT PatientMismatchReport.
+           OPEN OUTPUT AuditLogFile.
+           PERFORM WriteReportHeader.
            PERFORM ProcessFile.
+           PERFORM WriteReportTrailer.
            PERFORM EndProgram.
 
-       ProcessFile.
-           READ PatientProceduresFile
-               AT END SET EndOfFile TO TRUE
+       AcceptPeriodParm.
+           MOVE ZEROES TO WS-PeriodParm.
+           ACCEPT WS-PeriodParm FROM SYSIN.
+           SET PeriodFilterInactive TO TRUE.
+           IF WS-PeriodParm NUMERIC AND WS-ParmYear > ZEROES
+                   AND WS-ParmMonth > ZEROES
+               SET PeriodFilterActive TO TRUE
+           END-IF.
+
+       AcceptRestartParm.
+           MOVE SPACES TO WS-RestartFromSSN.
+           ACCEPT WS-RestartFromSSN FROM SYSIN.
+           SET NoRestartRequested TO TRUE.
+           IF WS-RestartFromSSN NUMERIC AND
+                   WS-RestartFromSSN NOT = ZEROES
+               SET RestartRequested TO TRUE
+           END-IF.
+
+       LoadProcedureCodes.
+           READ ProcedureCodeFile
+               AT END SET EndOfProcCodeFile TO TRUE
+           END-READ.
+           PERFORM StoreProcedureCode UNTIL EndOfProcCodeFile.
+
+       StoreProcedureCode.
+           IF WS-PCR-Count < 50
+               ADD 1 TO WS-PCR-Count
+               MOVE PCF-Code TO WS-PCR-Code(WS-PCR-Count)
+               MOVE PCF-Description TO WS-PCR-Description(WS-PCR-Count)
+               MOVE PCF-StandardFee TO WS-PCR-StandardFee(WS-PCR-Count)
+           ELSE
+               DISPLAY "PROCEDURE CODE TABLE FULL, CODE IGNORED: "
+                   PCF-Code
+           END-IF.
+           READ ProcedureCodeFile
+               AT END SET EndOfProcCodeFile TO TRUE
            END-READ.
 
+       WriteReportHeader.
+           MOVE WS-ReportHeader TO PatientSummaryLine.
+           WRITE PatientSummaryLine.
+
+       ProcessFile.
+           IF RestartRequested
+               PERFORM PositionAtRestartPoint
+           ELSE
+               READ PatientProceduresFile NEXT RECORD
+                   AT END SET EndOfFile TO TRUE
+               END-READ
+           END-IF.
+
            PERFORM ProcessPatient UNTIL EndOfFile.
 
+       PositionAtRestartPoint.
+           MOVE WS-RestartFromSSN TO SSN.
+           MOVE 99 TO RecSeq.
+           START PatientProceduresFile KEY IS GREATER THAN RecordKeyArea
+               INVALID KEY SET EndOfFile TO TRUE
+           END-START.
+           IF NOT EndOfFile
+               READ PatientProceduresFile NEXT RECORD
+                   AT END SET EndOfFile TO TRUE
+               END-READ
+           END-IF.
+
 
        ProcessPatient.
            MOVE SSN TO WS-SSN.
            MOVE Patient TO WS-PATIENT.
            MOVE ZEROES TO WS-TotalCost.
+           MOVE ZEROES TO WS-ProcCount.
+           PERFORM ValidateHeaderRecord.
+           IF ValidPatient
+               PERFORM ValidateAgainstMaster
+           END-IF.
 
-           READ PatientProceduresFile
+           READ PatientProceduresFile NEXT RECORD
                AT END SET EndOfFile TO TRUE
            END-READ.
            PERFORM SumUpPatient UNTIL PatientRecordType OR EndOfFile.
-           MOVE WS-TotalCost TO PrintTotal.
-           DISPLAY WS-SSN " " WS-Patient " " PrintTotal.
-           
-       SumUpPatient.               
-           ADD Cost TO WS-TotalCost.
+           IF ValidPatient
+               MOVE WS-TotalCost TO PrintTotal
+               DISPLAY WS-SSN " " WS-Patient " " PrintTotal
+               PERFORM WriteProcBreakdown
+                   VARYING WS-PT-Idx FROM 1 BY 1
+                   UNTIL WS-PT-Idx > WS-ProcCount
+               PERFORM WriteReportDetail
+               ADD WS-TotalCost TO WS-GrandTotal
+           END-IF.
+           ADD 1 TO WS-PatientCounter.
+           DIVIDE WS-PatientCounter BY WS-CheckpointInterval
+               GIVING WS-CheckpointQuotient
+               REMAINDER WS-CheckpointRemainder.
+           IF WS-CheckpointRemainder = ZEROES
+               PERFORM WriteCheckpoint
+           END-IF.
+
+       WriteCheckpoint.
+           MOVE WS-SSN TO RS-LastSSN.
+           MOVE WS-PatientCounter TO RS-PatientCount.
+           WRITE RestartRecord.
+
+       ValidateHeaderRecord.
+           SET ValidPatient TO TRUE.
+           IF SSN NOT NUMERIC
+               SET InvalidPatient TO TRUE
+               MOVE "INVALID SSN - NOT 9 NUMERIC DIGITS" TO
+                   WS-ExceptionReason
+               PERFORM WriteException
+           END-IF.
+           IF NOT PatientRecordType
+               SET InvalidPatient TO TRUE
+               MOVE "INVALID RECORD TYPE - EXPECTED H" TO
+                   WS-ExceptionReason
+               PERFORM WriteException
+           END-IF.
+
+       ValidateAgainstMaster.
+           MOVE WS-SSN TO PM-SSN.
+           READ PatientMasterFile
+               INVALID KEY SET MasterRecordNotFound TO TRUE
+               NOT INVALID KEY SET MasterRecordFound TO TRUE
+           END-READ.
+           IF MasterRecordNotFound
+               MOVE "SSN NOT FOUND IN PATIENT MASTER" TO
+                   WS-MM-Reason
+               PERFORM WriteMismatch
+           ELSE
+               IF LastName NOT = PM-LastName OR
+                       FirstName NOT = PM-FirstName
+                   MOVE "PATIENT NAME DOES NOT MATCH MASTER" TO
+                       WS-MM-Reason
+                   PERFORM WriteMismatch
+               END-IF
+           END-IF.
+
+       WriteMismatch.
+           MOVE WS-SSN TO WS-MM-SSN.
+           MOVE WS-MismatchDetail TO MismatchLine.
+           WRITE MismatchLine.
+
+       ValidateProcedureRecord.
+           SET ValidRecord TO TRUE.
+           IF NOT ProcedureRecordType
+               SET InvalidRecord TO TRUE
+               MOVE "INVALID RECORD TYPE - EXPECTED P" TO
+                   WS-ExceptionReason
+               PERFORM WriteException
+           END-IF.
+           IF Cost NOT NUMERIC
+               SET InvalidRecord TO TRUE
+               MOVE "INVALID COST - NOT NUMERIC" TO WS-ExceptionReason
+               PERFORM WriteException
+           END-IF.
+
+       WriteException.
+           MOVE WS-SSN TO WS-EX-SSN.
+           MOVE WS-ExceptionReason TO WS-EX-Reason.
+           MOVE WS-ExceptionDetail TO ExceptionLine.
+           WRITE ExceptionLine.
+
+       WriteProcBreakdown.
+           MOVE WS-PT-Code(WS-PT-Idx) TO WS-RP-Code.
+           MOVE WS-PT-Description(WS-PT-Idx) TO WS-RP-Description.
+           MOVE WS-PT-Amount(WS-PT-Idx) TO WS-RP-Amount.
+           MOVE WS-ReportProcLine TO PatientSummaryLine.
+           WRITE PatientSummaryLine.
+
+       WriteReportDetail.
+           MOVE WS-SSN TO WS-RD-SSN.
+           MOVE WS-Patient TO WS-RD-Patient.
+           MOVE WS-TotalCost TO WS-RD-Total.
+           MOVE WS-ReportDetail TO PatientSummaryLine.
+           WRITE PatientSummaryLine.
+
+       WriteReportTrailer.
+           MOVE WS-GrandTotal TO WS-RT-GrandTotal.
+           MOVE WS-ReportTrailer TO PatientSummaryLine.
+           WRITE PatientSummaryLine.
+
+       SumUpPatient.
+           PERFORM ValidateProcedureRecord.
+           PERFORM CheckTargetPeriod.
+           IF ValidRecord AND ValidPatient
+               PERFORM WriteClaimExtract
+               ADD 1 TO WS-ProcedureCounter
+               IF TestInPeriod
+                   ADD Cost TO WS-TotalCost
+                   PERFORM AccumulateProcCost
+               END-IF
+           END-IF.
+           READ PatientProceduresFile NEXT RECORD
+               AT END SET EndOfFile TO TRUE
+           END-READ.
+
+       WriteClaimExtract.
+           MOVE WS-SSN TO CE-SSN.
+           MOVE WS-LastName TO CE-LastName.
+           MOVE WS-FirstName TO CE-FirstName.
+           MOVE ProcedureCode TO CE-ProcedureCode.
+           MOVE DateOfTreatment TO CE-DateOfTreatment.
+           MOVE Cost TO CE-Cost.
+           WRITE ClaimExtractRecord.
+
+       CheckTargetPeriod.
+           IF PeriodFilterInactive
+               SET TestInPeriod TO TRUE
+           ELSE
+               IF Year = WS-ParmYear AND Month = WS-ParmMonth
+                   SET TestInPeriod TO TRUE
+               ELSE
+                   SET TestNotInPeriod TO TRUE
+               END-IF
+           END-IF.
+
+       AccumulateProcCost.
+           SET ProcCodeNotFound TO TRUE.
+           MOVE ZEROES TO WS-PT-MatchIdx.
+           PERFORM FindProcCode
+               VARYING WS-PT-Idx FROM 1 BY 1
+               UNTIL WS-PT-Idx > WS-ProcCount OR ProcCodeFound.
+           IF ProcCodeFound
+               ADD Cost TO WS-PT-Amount(WS-PT-MatchIdx)
+           ELSE
+               IF WS-ProcCount < 20
+                   ADD 1 TO WS-ProcCount
+                   MOVE ProcedureCode TO WS-PT-Code(WS-ProcCount)
+                   MOVE Cost TO WS-PT-Amount(WS-ProcCount)
+                   PERFORM LookUpProcCodeDescription
+               ELSE
+                   MOVE "TOO MANY PROCEDURE CODES FOR PATIENT"
+                       TO WS-ExceptionReason
+                   PERFORM WriteException
+               END-IF
+           END-IF.
+
+       FindProcCode.
+           IF ProcedureCode = WS-PT-Code(WS-PT-Idx)
+               SET ProcCodeFound TO TRUE
+               MOVE WS-PT-Idx TO WS-PT-MatchIdx
+           END-IF.
+
+       LookUpProcCodeDescription.
+           SET ProcCodeRefNotFound TO TRUE.
+           MOVE ZEROES TO WS-PCR-MatchIdx.
+           PERFORM FindProcCodeRef
+               VARYING WS-PCR-Idx FROM 1 BY 1
+               UNTIL WS-PCR-Idx > WS-PCR-Count OR ProcCodeRefFound.
+           IF ProcCodeRefFound
+               MOVE WS-PCR-Description(WS-PCR-MatchIdx) TO
+                   WS-PT-Description(WS-ProcCount)
+           ELSE
+               MOVE "*** UNKNOWN CODE ***" TO
+                   WS-PT-Description(WS-ProcCount)
+               MOVE "UNKNOWN PROCEDURE CODE: " TO WS-ExceptionReason
+               MOVE ProcedureCode TO
+                   WS-ExceptionReason(25:3)
+               PERFORM WriteException
+           END-IF.
+
+       FindProcCodeRef.
+           IF ProcedureCode = WS-PCR-Code(WS-PCR-Idx)
+               SET ProcCodeRefFound TO TRUE
+               MOVE WS-PCR-Idx TO WS-PCR-MatchIdx
+           END-IF.
+
+       LookUpPatient.
+           MOVE WS-LookupSSN TO SSN.
+           MOVE ZEROES TO RecSeq.
            READ PatientProceduresFile
+               INVALID KEY DISPLAY "PATIENT NOT FOUND: " WS-LookupSSN
+               NOT INVALID KEY PERFORM DisplayLookupPatient
+           END-READ.
+
+       DisplayLookupPatient.
+           MOVE ZEROES TO WS-TotalCost.
+           DISPLAY "PATIENT " WS-LookupSSN " " Patient.
+           READ PatientProceduresFile NEXT RECORD
+               AT END SET EndOfFile TO TRUE
+           END-READ.
+           PERFORM DisplayLookupProcedure
+               UNTIL EndOfFile OR NOT ProcedureRecordType
+                   OR PSSN NOT = WS-LookupSSN.
+           DISPLAY "TOTAL COST: " WS-TotalCost.
+
+       DisplayLookupProcedure.
+           ADD Cost TO WS-TotalCost.
+           DISPLAY "  " ProcedureCode " " DateOfTreatment " " Cost.
+           READ PatientProceduresFile NEXT RECORD
                AT END SET EndOfFile TO TRUE
            END-READ.
 
        EndProgram.
+           PERFORM WriteAuditTrailer.
            CLOSE PatientProceduresFile.
+           CLOSE PatientSummaryReport.
+           CLOSE ExceptionsFile.
+           CLOSE RestartFile.
+           CLOSE ClaimExtractFile.
+           CLOSE PatientMasterFile.
+           CLOSE PatientMismatchReport.
+           CLOSE AuditLogFile.
            STOP RUN.
 
+       WriteAuditTrailer.
+           MOVE WS-CurrentDate TO WS-AUD-Date.
+           MOVE WS-PatientCounter TO WS-AUD-PatientCount.
+           MOVE WS-ProcedureCounter TO WS-AUD-ProcCount.
+           MOVE WS-GrandTotal TO WS-AUD-GrandTotal.
+           MOVE WS-AuditTrailer TO AuditLine.
+           WRITE AuditLine.
+
        END PROGRAM SUMPROCEDURECOSTS.
        
\ No newline at end of file
